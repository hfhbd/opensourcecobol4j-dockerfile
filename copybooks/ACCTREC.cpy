@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK.    ACCTREC
+      *    PURPOSE.     Host-variable layout for one row fetched from
+      *                 the account master table by ACCT-CURSOR.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  ACCT-ROW.
+           05  ACCT-ID                    PIC X(10).
+           05  ACCT-CUSTOMER-NAME         PIC X(30).
+           05  ACCT-BALANCE                PIC S9(09)V99 COMP-3.
