@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK.    EXTRREC
+      *    PURPOSE.     Fixed-width flat-file extract layout written by
+      *                 SQL for every row FETCHed from ACCT-CURSOR, so
+      *                 downstream jobs stop re-querying the database
+      *                 for numbers this program already pulled once.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EXTR-RUN-STAMP             PIC X(19).
+           05  FILLER                     PIC X(01).
+           05  EXTR-ACCT-ID               PIC X(10).
+           05  FILLER                     PIC X(01).
+           05  EXTR-CUSTOMER-NAME         PIC X(30).
+           05  FILLER                     PIC X(01).
+           05  EXTR-BALANCE               PIC S9(09)V99.
+           05  FILLER                     PIC X(20).
