@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    COPYBOOK.    RUNSTPRC
+      *    PURPOSE.     Shared PROCEDURE DIVISION text for stamping the
+      *                 run-date and run-time into RUNSTMP-RUN-STAMP.
+      *                 COPY this member once as its own paragraph and
+      *                 PERFORM 0900-STAMP-RUN-DATE THRU 0900-EXIT from
+      *                 each program's initialization paragraph.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       0900-STAMP-RUN-DATE.
+           ACCEPT RUNSTMP-SYSTEM-DATE FROM DATE
+           ACCEPT RUNSTMP-SYSTEM-TIME FROM TIME
+           STRING "20"                  DELIMITED BY SIZE
+                  RUNSTMP-SYS-YY         DELIMITED BY SIZE
+                  "-"                    DELIMITED BY SIZE
+                  RUNSTMP-SYS-MM         DELIMITED BY SIZE
+                  "-"                    DELIMITED BY SIZE
+                  RUNSTMP-SYS-DD         DELIMITED BY SIZE
+                  INTO RUNSTMP-RUN-DATE
+           END-STRING
+           STRING RUNSTMP-SYS-HH         DELIMITED BY SIZE
+                  ":"                    DELIMITED BY SIZE
+                  RUNSTMP-SYS-MN         DELIMITED BY SIZE
+                  ":"                    DELIMITED BY SIZE
+                  RUNSTMP-SYS-SS         DELIMITED BY SIZE
+                  INTO RUNSTMP-RUN-TIME
+           END-STRING
+           STRING RUNSTMP-RUN-DATE       DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  RUNSTMP-RUN-TIME       DELIMITED BY SIZE
+                  INTO RUNSTMP-RUN-STAMP
+           END-STRING.
+       0900-EXIT.
+           EXIT.
