@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK.    RUNSTMP
+      *    PURPOSE.     Working-storage fields for the shared run-date
+      *                 and run-time stamp used on reports and extracts
+      *                 produced by the nightly batch suite.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  RUNSTMP-WORK-AREA.
+           05  RUNSTMP-SYSTEM-DATE.
+               10  RUNSTMP-SYS-YY         PIC 9(02).
+               10  RUNSTMP-SYS-MM         PIC 9(02).
+               10  RUNSTMP-SYS-DD         PIC 9(02).
+           05  RUNSTMP-SYSTEM-TIME.
+               10  RUNSTMP-SYS-HH         PIC 9(02).
+               10  RUNSTMP-SYS-MN         PIC 9(02).
+               10  RUNSTMP-SYS-SS         PIC 9(02).
+               10  RUNSTMP-SYS-HS         PIC 9(02).
+           05  RUNSTMP-RUN-DATE           PIC X(10).
+           05  RUNSTMP-RUN-TIME           PIC X(08).
+           05  RUNSTMP-RUN-STAMP          PIC X(19).
