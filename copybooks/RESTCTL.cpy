@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK.    RESTCTL
+      *    PURPOSE.     Record layout for the SECTIONS checkpoint /
+      *                 restart control file.  One record is rewritten
+      *                 every CHECKPOINT-INTERVAL transactions so a
+      *                 restart can skip back to the last commit point.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      *    2026-08-09  JW    Added the control-break carry-forward
+      *                      fields so a restart resumes the summary
+      *                      report and its totals, not just TRAN-FILE
+      *                      position.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RESTART-LAST-COUNT         PIC 9(09).
+           05  RESTART-RUN-STAMP          PIC X(19).
+           05  RESTART-PREV-REGION-CD     PIC X(03).
+           05  RESTART-REGION-SUBTOTAL    PIC S9(09)V99.
+           05  RESTART-GRAND-TOTAL        PIC S9(09)V99.
