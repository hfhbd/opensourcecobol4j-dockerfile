@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK.    MASTREC
+      *    PURPOSE.     Record layout for the WORLD/HELLO reference
+      *                 master file (WORLD-MASTER-FILE), keyed on
+      *                 WM-ID.  Replaces the WORLD/HELLO literals that
+      *                 used to be baked into WORKING-STORAGE.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  WORLD-MASTER-RECORD.
+           05  WM-ID                      PIC X(05).
+           05  WM-HELLO                   PIC X(06).
+           05  WM-WORLD                   PIC X(06).
+           05  WM-LAST-UPDATE-STAMP       PIC X(19).
+           05  FILLER                     PIC X(10).
