@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK.    WORLDCFG  (TEST)
+      *    PURPOSE.     Environment-specific seed values for the
+      *                 WORLD/HELLO reference data.  The member name is
+      *                 identical across the DEV/TEST/PROD copybook
+      *                 libraries -- which environment a load module
+      *                 runs against is selected at compile time by
+      *                 which library is searched first (-I), not by
+      *                 editing the program.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  WORLDCFG-DEFAULTS.
+           05  WORLDCFG-ENV-ID            PIC X(04)  VALUE 'TEST'.
+           05  WORLDCFG-MASTER-ID         PIC X(05)  VALUE 'WRLD2'.
+           05  WORLDCFG-HELLO-DFLT        PIC X(06)  VALUE 'HELLO'.
+           05  WORLDCFG-WORLD-DFLT        PIC X(06)  VALUE 'WORLD!'.
