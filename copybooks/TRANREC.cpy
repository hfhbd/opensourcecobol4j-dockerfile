@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK.    TRANREC
+      *    PURPOSE.     Record layout for the nightly transaction
+      *                 extract read by SECTIONS (FOO SECTION).
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-KEY.
+               10  TRAN-REGION-CD         PIC X(03).
+               10  TRAN-ACCOUNT-ID        PIC X(10).
+           05  TRAN-VALUE                 PIC X(06).
+           05  TRAN-AMOUNT                PIC S9(09)V99.
+           05  FILLER                     PIC X(10).
