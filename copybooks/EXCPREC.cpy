@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK.    EXCPREC
+      *    PURPOSE.     Record layout for the SQL exceptions file.  A
+      *                 record is written here instead of letting a
+      *                 failed EXEC SQL statement pass silently.
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-RUN-STAMP             PIC X(19).
+           05  FILLER                     PIC X(01).
+           05  EXCP-PARAGRAPH             PIC X(12).
+           05  FILLER                     PIC X(01).
+           05  EXCP-SQLCODE                PIC S9(09).
+           05  FILLER                     PIC X(01).
+           05  EXCP-SQLSTATE               PIC X(05).
+           05  FILLER                     PIC X(01).
+           05  EXCP-MESSAGE                PIC X(60).
