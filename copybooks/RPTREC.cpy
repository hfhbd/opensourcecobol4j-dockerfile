@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK.    RPTREC
+      *    PURPOSE.     Print-line layout for the SECTIONS control-break
+      *                 summary report (detail / subtotal / grand-total
+      *                 lines keyed on TRAN-REGION-CD).
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    Original copy member.
+      ******************************************************************
+       01  BREAK-RPT-RECORD.
+           05  RPT-RUN-STAMP              PIC X(19).
+           05  FILLER                     PIC X(01).
+           05  RPT-LINE-TYPE              PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  RPT-REGION-CD              PIC X(03).
+           05  FILLER                     PIC X(01).
+           05  RPT-ACCOUNT-ID             PIC X(10).
+           05  FILLER                     PIC X(01).
+           05  RPT-AMOUNT                 PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(20).
