@@ -1,7 +1,247 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID.                 SQL.
-       DATA                        DIVISION.
-       WORKING-STORAGE             SECTION.
-       EXEC SQL INCLUDE SQLCA END-EXEC.
-       PROCEDURE                   DIVISION.
-           DISPLAY "HELLO WORLD!".
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 SQL.
+       AUTHOR. WEDEMANN / Softwork.app
+       INSTALLATION. Softwork.app
+       DATE-WRITTEN. 2018-05-01.
+       DATE-COMPILED.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    SQLCODE is now checked after every EXEC
+      *                      SQL statement; failures write SQLEXCP
+      *                      instead of running past a failed
+      *                      statement silently.
+      *    2026-08-09  JW    Added ACCT-CURSOR over the account master
+      *                      table with control totals (record count,
+      *                      balance sum) for the nightly
+      *                      reconciliation.
+      *    2026-08-09  JW    Each FETCHed row is now also written to
+      *                      ACCTEXT, a fixed-width flat-file extract.
+      *    2026-08-09  JW    Added run-date/run-time stamp (RUNSTMP) on
+      *                      every extract line.
+      *    2026-08-09  JW    RUNSTPRC now PERFORMed as its own paragraph
+      *                      instead of being COPYed inline into
+      *                      1000-INITIALIZE.  CLOSE ACCT-CURSOR is now
+      *                      SQLCODE-checked like every other EXEC SQL
+      *                      block, and 9950-WRITE-EXCEPTION now records
+      *                      which paragraph actually failed instead of
+      *                      always logging "9900-CHECK".
+      *    2026-08-09  JW    A failed EXEC SQL statement now also sets
+      *                      RETURN-CODE nonzero -- previously the job
+      *                      still exited 0 after logging to SQLEXCP.
+      *                      WRITE EXTRACT-RECORD and WRITE EXCP-RECORD
+      *                      are now FILE STATUS checked like every
+      *                      other file I-O in this shop; a failure
+      *                      writing EXCP-RECORD itself aborts directly
+      *                      instead of trying to log to a file that
+      *                      just failed.
+      *    2026-08-09  JW    OPEN OUTPUT EXCP-FILE/EXTRACT-FILE are now
+      *                      status-checked like the WRITEs to those
+      *                      same files.  The embedded SELECT statement
+      *                      now sends ACCT_ID/ACCOUNT_MASTER/etc. (with
+      *                      underscores) to the database -- a bare
+      *                      hyphen is not a valid SQL identifier
+      *                      character, only host-variable and cursor
+      *                      names on the COBOL side may use one.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EXCP-FILE        ASSIGN TO "SQLEXCP"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS IS EXCP-FILE-STATUS.
+
+           SELECT EXTRACT-FILE     ASSIGN TO "ACCTEXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS IS EXTRACT-FILE-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  EXCP-FILE.
+           COPY EXCPREC.
+
+       FD  EXTRACT-FILE.
+           COPY EXTRREC.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY ACCTREC.
+
+       COPY RUNSTMP.
+
+       01  SW-EXCP-FILE-STATUS.
+           05  EXCP-FILE-STATUS         PIC X(02) VALUE '00'.
+               88  EXCP-FILE-OK                    VALUE '00'.
+
+       01  SW-EXTRACT-FILE-STATUS.
+           05  EXTRACT-FILE-STATUS      PIC X(02) VALUE '00'.
+               88  EXTRACT-FILE-OK                 VALUE '00'.
+
+       01  WS-SQL-TOTALS.
+           05  WS-RECORD-COUNT          PIC 9(09) COMP VALUE ZERO.
+           05  WS-BALANCE-TOTAL         PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  SW-SQL-ABEND.
+           05  WS-ABEND-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-SQL-ABEND                    VALUE 'Y'.
+
+       01  WS-SQL-CHECK-PARAGRAPH       PIC X(12) VALUE SPACES.
+
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-MESSAGE          PIC X(40) VALUE SPACES.
+           05  WS-ABEND-STATUS           PIC X(02) VALUE SPACES.
+      /*****************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-SQL-ABEND
+               PERFORM 2000-FETCH-LOOP THRU 2000-EXIT
+                   UNTIL SQLCODE = 100 OR WS-SQL-ABEND
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+      ******************************************************************
+      *    0900-STAMP-RUN-DATE -- shared run-date/run-time stamp,
+      *    PERFORMed from 1000-INITIALIZE below (see RUNSTPRC copybook).
+      ******************************************************************
+       COPY RUNSTPRC.
+      ******************************************************************
+      *    1000-INITIALIZE -- stamp the run, open the flat files, and
+      *    declare/open the cursor over the account master table.
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 0900-STAMP-RUN-DATE THRU 0900-EXIT
+
+           DISPLAY "HELLO WORLD!"
+
+           OPEN OUTPUT EXCP-FILE
+           IF NOT EXCP-FILE-OK
+               MOVE "EXCP-FILE OPEN FAILED" TO WS-ABEND-MESSAGE
+               MOVE EXCP-FILE-STATUS        TO WS-ABEND-STATUS
+               PERFORM 9990-FILE-ABEND THRU 9990-EXIT
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+           IF NOT EXTRACT-FILE-OK
+               MOVE "EXTRACT-FILE OPEN FAILED" TO WS-ABEND-MESSAGE
+               MOVE EXTRACT-FILE-STATUS        TO WS-ABEND-STATUS
+               PERFORM 9990-FILE-ABEND THRU 9990-EXIT
+           END-IF
+
+           EXEC SQL
+               DECLARE ACCT-CURSOR CURSOR FOR
+                   SELECT ACCT_ID, ACCT_CUSTOMER_NAME, ACCT_BALANCE
+                     FROM ACCOUNT_MASTER
+                    ORDER BY ACCT_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN ACCT-CURSOR
+           END-EXEC
+           MOVE "1000-OPEN" TO WS-SQL-CHECK-PARAGRAPH
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      *    2000-FETCH-LOOP -- FETCH one row, roll it into the control
+      *    totals, and post it to the flat-file extract.
+      ******************************************************************
+       2000-FETCH-LOOP.
+           EXEC SQL
+               FETCH ACCT-CURSOR
+                   INTO :ACCT-ID, :ACCT-CUSTOMER-NAME, :ACCT-BALANCE
+           END-EXEC
+           MOVE "2000-FETCH" TO WS-SQL-CHECK-PARAGRAPH
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+
+           IF NOT WS-SQL-ABEND AND SQLCODE NOT = 100
+               ADD 1 TO WS-RECORD-COUNT
+               ADD ACCT-BALANCE TO WS-BALANCE-TOTAL
+               PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      *    2100-WRITE-EXTRACT -- one fixed-width extract line per row.
+      ******************************************************************
+       2100-WRITE-EXTRACT.
+           MOVE RUNSTMP-RUN-STAMP   TO EXTR-RUN-STAMP
+           MOVE ACCT-ID             TO EXTR-ACCT-ID
+           MOVE ACCT-CUSTOMER-NAME  TO EXTR-CUSTOMER-NAME
+           MOVE ACCT-BALANCE        TO EXTR-BALANCE
+           WRITE EXTRACT-RECORD
+           IF NOT EXTRACT-FILE-OK
+               MOVE "EXTRACT-RECORD WRITE FAILED" TO WS-ABEND-MESSAGE
+               MOVE EXTRACT-FILE-STATUS            TO WS-ABEND-STATUS
+               PERFORM 9990-FILE-ABEND THRU 9990-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      *    9900-CHECK-SQLCODE -- common error check performed after
+      *    every EXEC SQL statement in this program.
+      ******************************************************************
+       9900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               PERFORM 9950-WRITE-EXCEPTION THRU 9950-EXIT
+               MOVE 'Y' TO WS-ABEND-SWITCH
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9900-EXIT.
+           EXIT.
+      ******************************************************************
+      *    9950-WRITE-EXCEPTION -- SQLCODE/SQLSTATE plus a timestamp,
+      *    written to SQLEXCP instead of letting the job run past a
+      *    failed statement silently.
+      ******************************************************************
+       9950-WRITE-EXCEPTION.
+           MOVE RUNSTMP-RUN-STAMP        TO EXCP-RUN-STAMP
+           MOVE WS-SQL-CHECK-PARAGRAPH   TO EXCP-PARAGRAPH
+           MOVE SQLCODE             TO EXCP-SQLCODE
+           MOVE SQLSTATE            TO EXCP-SQLSTATE
+           MOVE "EXEC SQL statement failed - see SQLCODE/SQLSTATE"
+                                    TO EXCP-MESSAGE
+           WRITE EXCP-RECORD
+           IF NOT EXCP-FILE-OK
+               MOVE "EXCP-RECORD WRITE FAILED" TO WS-ABEND-MESSAGE
+               MOVE EXCP-FILE-STATUS            TO WS-ABEND-STATUS
+               PERFORM 9990-FILE-ABEND THRU 9990-EXIT
+           END-IF.
+       9950-EXIT.
+           EXIT.
+      ******************************************************************
+      *    9000-TERMINATE -- close the cursor (if it is still open),
+      *    display the control totals, close the flat files.
+      ******************************************************************
+       9000-TERMINATE.
+           IF NOT WS-SQL-ABEND
+               EXEC SQL
+                   CLOSE ACCT-CURSOR
+               END-EXEC
+               MOVE "9000-CLOSE" TO WS-SQL-CHECK-PARAGRAPH
+               PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           END-IF
+
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT
+           DISPLAY "BALANCE TOTAL:     " WS-BALANCE-TOTAL
+
+           CLOSE EXCP-FILE
+           CLOSE EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
+      ******************************************************************
+      *    9990-FILE-ABEND -- common hard-error handler for a flat-file
+      *    WRITE that fails its FILE STATUS check.  Used directly by
+      *    9950-WRITE-EXCEPTION (a failed EXCP-RECORD write cannot be
+      *    logged to EXCP-RECORD itself), so this DISPLAYs and stops
+      *    the run rather than routing back through 9950.
+      ******************************************************************
+       9990-FILE-ABEND.
+           DISPLAY "SQL ABEND - " WS-ABEND-MESSAGE
+                   " STATUS=" WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9990-EXIT.
+           EXIT.
