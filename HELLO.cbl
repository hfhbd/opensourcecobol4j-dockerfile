@@ -3,19 +3,426 @@
        PROGRAM-ID.                 SECTIONS.
        AUTHOR. WEDEMANN / Softwork.app
        INSTALLATION. Softwork.app
-       DATE-WRITTEN TODAY.
+       DATE-WRITTEN. 2018-05-01.
+       DATE-COMPILED.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE        INIT  DESCRIPTION
+      *    2026-08-09  JW    FOO now reads TRAN-FILE instead of moving
+      *                      a hardcoded "42" into WORLD.
+      *    2026-08-09  JW    Added checkpoint/restart against RESTCTL
+      *                      so a mid-run abend can resume, not restart.
+      *    2026-08-09  JW    WORLD/HELLO defaults now come from the
+      *                      environment WORLDCFG copybook.
+      *    2026-08-09  JW    Added BREAK-RPT-FILE control-break summary
+      *                      (subtotal by TRAN-REGION-CD, grand total).
+      *    2026-08-09  JW    WORLD/HELLO are now backed by the indexed
+      *                      WORLD-MASTER-FILE, seeded from WORLDCFG.
+      *    2026-08-09  JW    Added run-date/run-time stamp (RUNSTMP) on
+      *                      every report and extract line.
+      *    2026-08-09  JW    RUNSTPRC now PERFORMed as its own paragraph
+      *                      instead of being COPYed inline into
+      *                      1000-INITIALIZE.  Restart now carries the
+      *                      break report and its totals forward (OPEN
+      *                      EXTEND, totals seeded from RESTCTL) instead
+      *                      of restarting them from zero.  A WORLD-
+      *                      MASTER-FILE open failure other than "file
+      *                      not found" is now a hard abend instead of
+      *                      being treated as a missing file.
+      *    2026-08-09  JW    PERFORM FOO corrected to PERFORM FOO-PARA
+      *                      -- FOO SECTION has no boundary after it, so
+      *                      the unranged PERFORM was running off the
+      *                      end of FOO-PARA back into 1000-INITIALIZE a
+      *                      second time on every call.  TRAN-FILE and
+      *                      BREAK-RPT-FILE opens are now status-checked
+      *                      like every other file in this program, and
+      *                      every WRITE/REWRITE added by the changes
+      *                      above now checks FILE STATUS too, through a
+      *                      common 9999-FILE-ABEND paragraph.  The
+      *                      checkpoint interval is now every record
+      *                      instead of every 100, so BREAK-RPT-FILE
+      *                      never has more than the last written line
+      *                      unaccounted for on a restart.  RESTCTL is
+      *                      reset to empty in 8000-TERMINATE once a run
+      *                      completes clean, so a future run starts at
+      *                      record one instead of replaying today's
+      *                      skip count against tomorrow's TRANFILE.
+      *    2026-08-09  JW    The keyed READ of WORLD-MASTER-FILE now
+      *                      abends on any status other than "00" or
+      *                      "23" instead of falling through to use an
+      *                      unrefreshed record buffer.  The OPEN I-O
+      *                      retry after recreating WORLD-MASTER-FILE
+      *                      and both OPENs of RESTART-FILE for OUTPUT
+      *                      are now status-checked too, so every OPEN
+      *                      in this program is covered.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE        ASSIGN TO "TRANFILE"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT RESTART-FILE     ASSIGN TO "RESTCTL"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS IS RESTART-FILE-STATUS.
+
+           SELECT BREAK-RPT-FILE   ASSIGN TO "BREAKRPT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS
+                                       IS BREAK-RPT-FILE-STATUS.
+
+           SELECT WORLD-MASTER-FILE
+                                    ASSIGN TO "WORLDMST"
+                                    ORGANIZATION INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS WM-ID
+                                    FILE STATUS IS WORLD-MASTER-STATUS.
       ******************************************************************
        DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  RESTART-FILE.
+           COPY RESTCTL.
+
+       FD  BREAK-RPT-FILE.
+           COPY RPTREC.
+
+       FD  WORLD-MASTER-FILE.
+           COPY MASTREC.
+      ******************************************************************
        WORKING-STORAGE SECTION.
        77 WORLD PIC X(6) VALUE 'WORLD!'.
        77 HELLO PIC X(6) VALUE 'HELLO'.
+
+       COPY WORLDCFG.
+
+       COPY RUNSTMP.
+
+       01  SW-TRAN-FILE-STATUS.
+           05  TRAN-FILE-STATUS        PIC X(02) VALUE '00'.
+               88  TRAN-FILE-OK                   VALUE '00'.
+               88  TRAN-FILE-EOF                   VALUE '10'.
+
+       01  SW-RESTART-FILE-STATUS.
+           05  RESTART-FILE-STATUS     PIC X(02) VALUE '00'.
+               88  RESTART-FILE-OK                VALUE '00'.
+               88  RESTART-FILE-NOT-FOUND         VALUE '35'.
+
+       01  SW-BREAK-RPT-FILE-STATUS.
+           05  BREAK-RPT-FILE-STATUS   PIC X(02) VALUE '00'.
+               88  BREAK-RPT-FILE-OK              VALUE '00'.
+
+       01  SW-WORLD-MASTER-STATUS.
+           05  WORLD-MASTER-STATUS     PIC X(02) VALUE '00'.
+               88  WORLD-MASTER-OK                VALUE '00'.
+               88  WORLD-MASTER-NOT-FOUND          VALUE '23'.
+               88  WORLD-MASTER-FILE-NOT-FOUND     VALUE '35'.
+
+       01  SW-END-OF-FILE.
+           05  TRAN-EOF-SWITCH         PIC X(01) VALUE 'N'.
+               88  TRAN-AT-EOF                    VALUE 'Y'.
+
+       01  WS-CHECKPOINT-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(09) COMP VALUE 1.
+           05  WS-RESTART-SKIP-COUNT   PIC 9(09) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(09) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-BREAK-FIELDS.
+           05  WS-PREV-REGION-CD       PIC X(03) VALUE SPACES.
+           05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-RECORD                VALUE 'Y'.
+           05  WS-REGION-SUBTOTAL      PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-GRAND-TOTAL          PIC S9(09)V99 COMP-3 VALUE ZERO.
+
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+           05  WS-ABEND-STATUS         PIC X(02) VALUE SPACES.
       /*****************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
            DISPLAY HELLO WORLD
-           PERFORM FOO.
+           PERFORM FOO-PARA
+           STOP RUN.
 
        FOO SECTION.
-      * Some Comment
-           MOVE "42" TO WORLD
-           DISPLAY "ANSWER"WORLD.
+      * Transaction-driven processing.  A literal "42" used to be
+      * MOVEd straight into WORLD here; FOO now drives the numbered
+      * paragraphs below which read TRAN-FILE, checkpoint progress,
+      * keep the WORLD-MASTER-FILE current, and write the break
+      * report -- see the modification history above.
+       FOO-PARA.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+               UNTIL TRAN-AT-EOF
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+      ******************************************************************
+      *    0900-STAMP-RUN-DATE -- shared run-date/run-time stamp,
+      *    PERFORMed from 1000-INITIALIZE below (see RUNSTPRC copybook).
+      ******************************************************************
+       COPY RUNSTPRC.
+      ******************************************************************
+      *    1000-INITIALIZE -- open files, stamp the run, seed the
+      *    master record, and skip to the last checkpoint on restart.
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 0900-STAMP-RUN-DATE THRU 0900-EXIT
+
+           OPEN I-O WORLD-MASTER-FILE
+           IF WORLD-MASTER-FILE-NOT-FOUND
+               MOVE 0 TO WORLD-MASTER-STATUS
+               OPEN OUTPUT WORLD-MASTER-FILE
+               CLOSE WORLD-MASTER-FILE
+               OPEN I-O WORLD-MASTER-FILE
+               IF NOT WORLD-MASTER-OK
+                   MOVE "WORLD-MASTER-FILE OPEN FAILED"
+                                             TO WS-ABEND-MESSAGE
+                   MOVE WORLD-MASTER-STATUS  TO WS-ABEND-STATUS
+                   PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+               END-IF
+           ELSE
+               IF NOT WORLD-MASTER-OK
+                   MOVE "WORLD-MASTER-FILE OPEN FAILED"
+                                             TO WS-ABEND-MESSAGE
+                   MOVE WORLD-MASTER-STATUS  TO WS-ABEND-STATUS
+                   PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+               END-IF
+           END-IF
+
+           MOVE WORLDCFG-MASTER-ID TO WM-ID
+           READ WORLD-MASTER-FILE
+               KEY IS WM-ID
+           IF WORLD-MASTER-NOT-FOUND
+               MOVE WORLDCFG-MASTER-ID  TO WM-ID
+               MOVE WORLDCFG-HELLO-DFLT TO WM-HELLO
+               MOVE WORLDCFG-WORLD-DFLT TO WM-WORLD
+               MOVE RUNSTMP-RUN-STAMP   TO WM-LAST-UPDATE-STAMP
+               WRITE WORLD-MASTER-RECORD
+               IF NOT WORLD-MASTER-OK
+                   MOVE "WORLD-MASTER-RECORD WRITE FAILED"
+                                             TO WS-ABEND-MESSAGE
+                   MOVE WORLD-MASTER-STATUS  TO WS-ABEND-STATUS
+                   PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+               END-IF
+           ELSE
+               IF NOT WORLD-MASTER-OK
+                   MOVE "WORLD-MASTER-FILE READ FAILED"
+                                             TO WS-ABEND-MESSAGE
+                   MOVE WORLD-MASTER-STATUS  TO WS-ABEND-STATUS
+                   PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+               END-IF
+           END-IF
+           MOVE WM-HELLO TO HELLO
+           MOVE WM-WORLD TO WORLD
+
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-OK
+               READ RESTART-FILE
+               IF RESTART-FILE-OK
+                   MOVE RESTART-LAST-COUNT      TO WS-RESTART-SKIP-COUNT
+                   MOVE RESTART-PREV-REGION-CD  TO WS-PREV-REGION-CD
+                   MOVE RESTART-REGION-SUBTOTAL TO WS-REGION-SUBTOTAL
+                   MOVE RESTART-GRAND-TOTAL     TO WS-GRAND-TOTAL
+                   MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF
+
+           OPEN INPUT TRAN-FILE
+           IF NOT TRAN-FILE-OK
+               MOVE "TRAN-FILE OPEN FAILED" TO WS-ABEND-MESSAGE
+               MOVE TRAN-FILE-STATUS        TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+
+           IF WS-RESTART-SKIP-COUNT > ZERO
+               OPEN EXTEND BREAK-RPT-FILE
+           ELSE
+               OPEN OUTPUT BREAK-RPT-FILE
+           END-IF
+           IF NOT BREAK-RPT-FILE-OK
+               MOVE "BREAK-RPT-FILE OPEN FAILED" TO WS-ABEND-MESSAGE
+               MOVE BREAK-RPT-FILE-STATUS        TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+
+           PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+               UNTIL WS-RECORDS-READ NOT LESS THAN WS-RESTART-SKIP-COUNT
+                  OR TRAN-AT-EOF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      *    1200-SKIP-TO-CHECKPOINT -- on restart, re-read (but do not
+      *    reprocess) the transactions already committed last run.
+      ******************************************************************
+       1200-SKIP-TO-CHECKPOINT.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      ******************************************************************
+      *    2000-PROCESS-TRAN -- read one transaction, post it to the
+      *    break report, keep the master record current, checkpoint.
+      ******************************************************************
+       2000-PROCESS-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-APPLY-TRAN THRU 2100-EXIT
+           END-READ
+
+           IF NOT TRAN-AT-EOF
+               DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOTIENT
+                   REMAINDER WS-CHECKPOINT-REMAINDER
+               IF WS-CHECKPOINT-REMAINDER = ZERO
+                   PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      *    2100-APPLY-TRAN -- control-break detail processing and the
+      *    WORLD/HELLO update that replaces the old literal MOVE.
+      ******************************************************************
+       2100-APPLY-TRAN.
+           IF WS-FIRST-RECORD
+               MOVE TRAN-REGION-CD TO WS-PREV-REGION-CD
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           END-IF
+
+           IF TRAN-REGION-CD NOT = WS-PREV-REGION-CD
+               PERFORM 2200-WRITE-SUBTOTAL THRU 2200-EXIT
+               MOVE TRAN-REGION-CD TO WS-PREV-REGION-CD
+           END-IF
+
+           MOVE RUNSTMP-RUN-STAMP TO RPT-RUN-STAMP
+           MOVE "DETAIL"          TO RPT-LINE-TYPE
+           MOVE TRAN-REGION-CD    TO RPT-REGION-CD
+           MOVE TRAN-ACCOUNT-ID   TO RPT-ACCOUNT-ID
+           MOVE TRAN-AMOUNT       TO RPT-AMOUNT
+           WRITE BREAK-RPT-RECORD
+           IF NOT BREAK-RPT-FILE-OK
+               MOVE "BREAK-RPT-RECORD WRITE FAILED" TO WS-ABEND-MESSAGE
+               MOVE BREAK-RPT-FILE-STATUS           TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+
+           ADD TRAN-AMOUNT TO WS-REGION-SUBTOTAL
+           ADD TRAN-AMOUNT TO WS-GRAND-TOTAL
+
+           MOVE TRAN-VALUE        TO WORLD
+           MOVE WORLD              TO WM-WORLD
+           MOVE RUNSTMP-RUN-STAMP  TO WM-LAST-UPDATE-STAMP
+           REWRITE WORLD-MASTER-RECORD
+           IF NOT WORLD-MASTER-OK
+               MOVE "WORLD-MASTER-RECORD REWRITE FAILED"
+                                         TO WS-ABEND-MESSAGE
+               MOVE WORLD-MASTER-STATUS  TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+           DISPLAY "ANSWER" WORLD.
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      *    2200-WRITE-SUBTOTAL -- control-break subtotal line.
+      ******************************************************************
+       2200-WRITE-SUBTOTAL.
+           MOVE RUNSTMP-RUN-STAMP    TO RPT-RUN-STAMP
+           MOVE "SUBTOTAL"           TO RPT-LINE-TYPE
+           MOVE WS-PREV-REGION-CD    TO RPT-REGION-CD
+           MOVE SPACES               TO RPT-ACCOUNT-ID
+           MOVE WS-REGION-SUBTOTAL   TO RPT-AMOUNT
+           WRITE BREAK-RPT-RECORD
+           IF NOT BREAK-RPT-FILE-OK
+               MOVE "BREAK-RPT-RECORD WRITE FAILED" TO WS-ABEND-MESSAGE
+               MOVE BREAK-RPT-FILE-STATUS           TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+           MOVE ZERO TO WS-REGION-SUBTOTAL.
+       2200-EXIT.
+           EXIT.
+      ******************************************************************
+      *    2900-WRITE-CHECKPOINT -- persist the last-committed record
+      *    count so a restart can resume instead of starting over.
+      ******************************************************************
+       2900-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT RESTART-FILE-OK
+               MOVE "RESTART-FILE OPEN FAILED" TO WS-ABEND-MESSAGE
+               MOVE RESTART-FILE-STATUS        TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+           MOVE WS-RECORDS-READ      TO RESTART-LAST-COUNT
+           MOVE RUNSTMP-RUN-STAMP    TO RESTART-RUN-STAMP
+           MOVE WS-PREV-REGION-CD    TO RESTART-PREV-REGION-CD
+           MOVE WS-REGION-SUBTOTAL   TO RESTART-REGION-SUBTOTAL
+           MOVE WS-GRAND-TOTAL       TO RESTART-GRAND-TOTAL
+           WRITE RESTART-RECORD
+           IF NOT RESTART-FILE-OK
+               MOVE "RESTART-RECORD WRITE FAILED" TO WS-ABEND-MESSAGE
+               MOVE RESTART-FILE-STATUS           TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+           CLOSE RESTART-FILE.
+       2900-EXIT.
+           EXIT.
+      ******************************************************************
+      *    8000-TERMINATE -- final subtotal/grand-total, close down.
+      ******************************************************************
+       8000-TERMINATE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2200-WRITE-SUBTOTAL THRU 2200-EXIT
+           END-IF
+
+           MOVE RUNSTMP-RUN-STAMP  TO RPT-RUN-STAMP
+           MOVE "GRANDTOT"         TO RPT-LINE-TYPE
+           MOVE SPACES             TO RPT-REGION-CD
+           MOVE SPACES             TO RPT-ACCOUNT-ID
+           MOVE WS-GRAND-TOTAL     TO RPT-AMOUNT
+           WRITE BREAK-RPT-RECORD
+           IF NOT BREAK-RPT-FILE-OK
+               MOVE "BREAK-RPT-RECORD WRITE FAILED" TO WS-ABEND-MESSAGE
+               MOVE BREAK-RPT-FILE-STATUS           TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+
+           CLOSE TRAN-FILE
+           CLOSE BREAK-RPT-FILE
+           CLOSE WORLD-MASTER-FILE
+
+      *    The job ran clean end-to-end -- clear RESTCTL so tomorrow's
+      *    run starts at record one instead of skipping into a fresh
+      *    TRANFILE using a stale checkpoint from today.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT RESTART-FILE-OK
+               MOVE "RESTART-FILE OPEN FAILED" TO WS-ABEND-MESSAGE
+               MOVE RESTART-FILE-STATUS        TO WS-ABEND-STATUS
+               PERFORM 9999-FILE-ABEND THRU 9999-EXIT
+           END-IF
+           CLOSE RESTART-FILE.
+       8000-EXIT.
+           EXIT.
+      ******************************************************************
+      *    9999-FILE-ABEND -- common hard-error handler for any file
+      *    OPEN/WRITE/REWRITE that fails its FILE STATUS check.  Set
+      *    WS-ABEND-MESSAGE/WS-ABEND-STATUS and PERFORM this THRU
+      *    9999-EXIT; it never returns.
+      ******************************************************************
+       9999-FILE-ABEND.
+           DISPLAY "SECTIONS ABEND - " WS-ABEND-MESSAGE
+                   " STATUS=" WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
